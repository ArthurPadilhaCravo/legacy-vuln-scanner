@@ -0,0 +1,18 @@
+//MOACCR   JOB (ACCTG),'VULNBANK MONTH-END INTEREST',CLASS=A,
+//         MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Month-end interest accrual for savings-type accounts. Reads
+//* ACCTMSTR, applies each savings account's posted ACCT-INTEREST-RATE
+//* for one month, posts the credit to ACCTMSTR and appends an
+//* interest-credit record ('I') to TRANLOG, the same way a manual
+//* deposit is logged.
+//*--------------------------------------------------------------
+//* VBACCR is the <=8 char load module name VulnBankingInterest
+//* (cobol/interest_accrual.cbl) is bound into PROD.VULNBANK.LOADLIB
+//* under; PGM= is limited to 8 characters and cannot carry the full
+//* PROGRAM-ID.
+//INTEREST EXEC PGM=VBACCR
+//STEPLIB  DD DSN=PROD.VULNBANK.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=PROD.VULNBANK.ACCTMSTR,DISP=SHR
+//TRANLOG  DD DSN=PROD.VULNBANK.TRANLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
