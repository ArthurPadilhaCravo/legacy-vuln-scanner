@@ -0,0 +1,21 @@
+//BATCHPST JOB (ACCTG),'VULNBANK BATCH POST',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Runs VulnBankingBatch against a day's worth of transactions in
+//* TRANFILE, posting deposits and withdrawals to ACCTMSTR.
+//* CKPTFILE lets this step be restarted after an abend without
+//* re-applying transactions that already posted (see
+//* VulnBankingBatch paragraph 1200-READ-CHECKPOINT / 2800).
+//*--------------------------------------------------------------
+//* VBBATCH is the <=8 char load module name VulnBankingBatch
+//* (cobol/batch_post.cbl) is bound into PROD.VULNBANK.LOADLIB under;
+//* PGM= is limited to 8 characters and cannot carry the full
+//* PROGRAM-ID.
+//POST     EXEC PGM=VBBATCH
+//STEPLIB  DD DSN=PROD.VULNBANK.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=PROD.VULNBANK.ACCTMSTR,DISP=SHR
+//TRANFILE DD DSN=PROD.VULNBANK.DAILY.TRANS,DISP=SHR
+//TRANLOG  DD DSN=PROD.VULNBANK.TRANLOG,DISP=MOD
+//EXCPFILE DD DSN=PROD.VULNBANK.EXCPFILE,DISP=MOD
+//CKPTFILE DD DSN=PROD.VULNBANK.BATCHPST.CKPT,DISP=(MOD,CATLG)
+//SYSOUT   DD SYSOUT=*
