@@ -0,0 +1,18 @@
+//RECONRPT JOB (ACCTG),'VULNBANK RECONCILIATION',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Runs VulnBankingRecon after the day's batch posting completes.
+//* Sums opening balance + deposits - withdrawals per account from
+//* TRANLOG and compares it against the posted ACCTMSTR balance,
+//* flagging any account that does not reconcile.
+//*--------------------------------------------------------------
+//* VBRECON is the <=8 char load module name VulnBankingRecon
+//* (cobol/recon_report.cbl) is bound into PROD.VULNBANK.LOADLIB
+//* under; PGM= is limited to 8 characters and cannot carry the full
+//* PROGRAM-ID.
+//RECON    EXEC PGM=VBRECON
+//STEPLIB  DD DSN=PROD.VULNBANK.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=PROD.VULNBANK.ACCTMSTR,DISP=SHR
+//TRANLOG  DD DSN=PROD.VULNBANK.TRANLOG,DISP=SHR
+//RECONRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
