@@ -2,21 +2,280 @@
        PROGRAM-ID. VulnBanking.
        AUTHOR. Arthur Padilha Cravo.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TLOG-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG.
+           COPY TRANREC.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCPREC.
+
        WORKING-STORAGE SECTION.
-       01 BALANCE PIC 9(5) VALUE 1000.  *> Simulates the initial account balance
-       01 AMOUNT  PIC 9(5).
+       01 WS-ACCT-STATUS           PIC XX.
+       01 WS-TLOG-STATUS           PIC XX.
+       01 WS-EXCP-STATUS           PIC XX.
+       01 WS-EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-FILE          VALUE "Y".
+
+       01 WS-MENU-CHOICE           PIC 9(01).
+       01 WS-ACCOUNT-NUMBER        PIC 9(10).
+       01 WS-AMOUNT-INPUT          PIC 9(9)V99.
+       01 WS-RATE-INPUT            PIC 9(3)V9(4).
+       01 WS-ACCT-TYPE-INPUT       PIC X(01).
+       01 WS-TRANS-TYPE-CODE       PIC X(01).
+       01 WS-SEQUENCE-NUMBER       PIC 9(9) VALUE ZERO.
+       01 WS-EXCP-SEQUENCE-NUMBER  PIC 9(9) VALUE ZERO.
+       01 WS-REJECT-REASON         PIC X(30).
+
+       COPY BANKAMT REPLACING 05 BY 01, BANKAMT-FIELD BY WS-AMOUNT.
+       COPY BANKAMT REPLACING 05 BY 01,
+           BANKAMT-FIELD BY WS-OLD-BALANCE.
+       COPY BANKAMT REPLACING 05 BY 01,
+           BANKAMT-FIELD BY WS-AVAILABLE-CREDIT.
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter the withdrawal amount: ".
-           ACCEPT AMOUNT.
-           
-           *> Logical vulnerability: No proper transaction validation
-           IF AMOUNT > BALANCE THEN
-               DISPLAY "Error: Insufficient balance!" 
+       0000-MAIN-LOGIC.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-GET-TRANSACTION
+           PERFORM 8000-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN I-O ACCOUNT-MASTER.
+           IF WS-ACCT-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-MASTER
+               CLOSE ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER
+           END-IF.
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "Error: unable to open account master, status "
+                   WS-ACCT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 1100-COUNT-LOG-RECORDS.
+
+           OPEN EXTEND TRANSACTION-LOG.
+           IF WS-TLOG-STATUS = "35"
+               OPEN OUTPUT TRANSACTION-LOG
+               CLOSE TRANSACTION-LOG
+               OPEN EXTEND TRANSACTION-LOG
+           END-IF.
+
+           PERFORM 1150-COUNT-EXCP-RECORDS.
+
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXCP-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+               CLOSE EXCEPTION-FILE
+               OPEN EXTEND EXCEPTION-FILE
+           END-IF.
+
+       1100-COUNT-LOG-RECORDS.
+           OPEN INPUT TRANSACTION-LOG.
+           IF WS-TLOG-STATUS = "00"
+               PERFORM UNTIL END-OF-FILE
+                   READ TRANSACTION-LOG
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END ADD 1 TO WS-SEQUENCE-NUMBER
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LOG
+               MOVE "N" TO WS-EOF-SWITCH
+           END-IF.
+
+       1150-COUNT-EXCP-RECORDS.
+           OPEN INPUT EXCEPTION-FILE.
+           IF WS-EXCP-STATUS = "00"
+               PERFORM UNTIL END-OF-FILE
+                   READ EXCEPTION-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END ADD 1 TO WS-EXCP-SEQUENCE-NUMBER
+                   END-READ
+               END-PERFORM
+               CLOSE EXCEPTION-FILE
+               MOVE "N" TO WS-EOF-SWITCH
+           END-IF.
+
+       2000-GET-TRANSACTION.
+           DISPLAY "======================================".
+           DISPLAY "  VulnBanking - Teller Transaction Menu".
+           DISPLAY "======================================".
+           DISPLAY "  1. Balance Inquiry".
+           DISPLAY "  2. Withdrawal".
+           DISPLAY "  3. Deposit".
+           DISPLAY "  4. Open New Account".
+           DISPLAY "Enter selection: " WITH NO ADVANCING.
+           ACCEPT WS-MENU-CHOICE.
+
+           DISPLAY "Enter the account number: " WITH NO ADVANCING.
+           ACCEPT WS-ACCOUNT-NUMBER.
+           MOVE WS-ACCOUNT-NUMBER TO ACCT-NUMBER.
+
+           IF WS-MENU-CHOICE = 4
+               PERFORM 5500-PROCESS-OPEN-ACCOUNT
            ELSE
-               COMPUTE BALANCE = BALANCE - AMOUNT
-               DISPLAY "New balance: ", BALANCE
+               READ ACCOUNT-MASTER
+                   INVALID KEY
+                       DISPLAY "Error: account " WS-ACCOUNT-NUMBER
+                           " not found!"
+                   NOT INVALID KEY
+                       EVALUATE WS-MENU-CHOICE
+                           WHEN 1 PERFORM 3000-PROCESS-INQUIRY
+                           WHEN 2 PERFORM 4000-PROCESS-WITHDRAWAL
+                           WHEN 3 PERFORM 5000-PROCESS-DEPOSIT
+                           WHEN OTHER
+                               DISPLAY "Error: invalid menu selection!"
+                       END-EVALUATE
+               END-READ
            END-IF.
 
-           STOP RUN.
+       3000-PROCESS-INQUIRY.
+           DISPLAY "Account " ACCT-NUMBER " current balance: "
+               ACCT-BALANCE.
+
+       4000-PROCESS-WITHDRAWAL.
+           DISPLAY "Enter the withdrawal amount: " WITH NO ADVANCING.
+           ACCEPT WS-AMOUNT-INPUT.
+           MOVE WS-AMOUNT-INPUT TO WS-AMOUNT.
+           MOVE "W" TO WS-TRANS-TYPE-CODE.
+           MOVE ACCT-BALANCE TO WS-OLD-BALANCE.
+           COMPUTE WS-AVAILABLE-CREDIT =
+               ACCT-BALANCE + ACCT-OVERDRAFT-LIMIT.
+
+           *> Logical vulnerability retained on purpose: no limit on
+           *> how many withdrawal attempts an account can make.
+           IF NOT ACCT-STATUS-ACTIVE
+               DISPLAY "Error: account " ACCT-NUMBER " is not active!"
+               MOVE "ACCOUNT NOT ACTIVE" TO WS-REJECT-REASON
+               PERFORM 7000-WRITE-EXCEPTION
+           ELSE
+               IF WS-AMOUNT > WS-AVAILABLE-CREDIT
+                   DISPLAY "Error: insufficient balance and overdraft "
+                       "limit exceeded!"
+                   MOVE "INSUFFICIENT BALANCE/OVERDRAFT" TO
+                       WS-REJECT-REASON
+                   PERFORM 7000-WRITE-EXCEPTION
+               ELSE
+                   COMPUTE ACCT-BALANCE = ACCT-BALANCE - WS-AMOUNT
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY
+                               "Error: unable to update account record!"
+                   END-REWRITE
+                   DISPLAY "New balance: " ACCT-BALANCE
+                   PERFORM 6000-WRITE-TRANS-LOG
+               END-IF
+           END-IF.
+
+       5000-PROCESS-DEPOSIT.
+           DISPLAY "Enter the deposit amount: " WITH NO ADVANCING.
+           ACCEPT WS-AMOUNT-INPUT.
+           MOVE WS-AMOUNT-INPUT TO WS-AMOUNT.
+           MOVE "D" TO WS-TRANS-TYPE-CODE.
+           MOVE ACCT-BALANCE TO WS-OLD-BALANCE.
+
+           IF NOT ACCT-STATUS-ACTIVE
+               DISPLAY "Error: account " ACCT-NUMBER " is not active!"
+               MOVE "ACCOUNT NOT ACTIVE" TO WS-REJECT-REASON
+               PERFORM 7000-WRITE-EXCEPTION
+           ELSE
+               COMPUTE ACCT-BALANCE = ACCT-BALANCE + WS-AMOUNT
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "Error: unable to update account record!"
+               END-REWRITE
+               DISPLAY "New balance: " ACCT-BALANCE
+               PERFORM 6000-WRITE-TRANS-LOG
+           END-IF.
+
+       5500-PROCESS-OPEN-ACCOUNT.
+           DISPLAY "Enter account type (C=Checking, S=Savings): "
+               WITH NO ADVANCING.
+           ACCEPT WS-ACCT-TYPE-INPUT.
+           MOVE WS-ACCT-TYPE-INPUT TO ACCT-TYPE.
+           IF NOT ACCT-TYPE-CHECKING AND NOT ACCT-TYPE-SAVINGS
+               DISPLAY "Error: account type must be C or S!"
+           ELSE
+               SET ACCT-STATUS-ACTIVE TO TRUE
+               DISPLAY "Enter opening balance: " WITH NO ADVANCING
+               ACCEPT WS-AMOUNT-INPUT
+               MOVE WS-AMOUNT-INPUT TO ACCT-BALANCE
+               MOVE ACCT-BALANCE TO ACCT-OPENING-BALANCE
+               DISPLAY "Enter overdraft limit: " WITH NO ADVANCING
+               ACCEPT WS-AMOUNT-INPUT
+               MOVE WS-AMOUNT-INPUT TO ACCT-OVERDRAFT-LIMIT
+               MOVE ZERO TO ACCT-INTEREST-RATE
+               IF ACCT-TYPE-SAVINGS
+                   DISPLAY "Enter annual interest rate as a percent, "
+                       "e.g. 005.0000 for 5%: " WITH NO ADVANCING
+                   ACCEPT WS-RATE-INPUT
+                   MOVE WS-RATE-INPUT TO ACCT-INTEREST-RATE
+               END-IF
+               WRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "Error: account " ACCT-NUMBER
+                           " already exists!"
+                   NOT INVALID KEY
+                       DISPLAY "Account " ACCT-NUMBER
+                           " opened with balance " ACCT-BALANCE
+               END-WRITE
+           END-IF.
+
+       6000-WRITE-TRANS-LOG.
+           ADD 1 TO WS-SEQUENCE-NUMBER.
+           MOVE WS-SEQUENCE-NUMBER TO TLOG-SEQUENCE.
+           MOVE ACCT-NUMBER TO TLOG-ACCOUNT-NUMBER.
+           MOVE WS-TRANS-TYPE-CODE TO TLOG-TRANS-TYPE.
+           MOVE WS-AMOUNT TO TLOG-AMOUNT.
+           MOVE WS-OLD-BALANCE TO TLOG-OLD-BALANCE.
+           MOVE ACCT-BALANCE TO TLOG-NEW-BALANCE.
+           MOVE FUNCTION CURRENT-DATE TO TLOG-TIMESTAMP.
+           WRITE TRANSACTION-LOG-RECORD.
+           IF WS-TLOG-STATUS NOT = "00"
+               DISPLAY "Error: unable to write transaction log, "
+                   "status " WS-TLOG-STATUS
+               STOP RUN
+           END-IF.
+
+       7000-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCP-SEQUENCE-NUMBER.
+           MOVE WS-EXCP-SEQUENCE-NUMBER TO EXCP-SEQUENCE.
+           MOVE ACCT-NUMBER TO EXCP-ACCOUNT-NUMBER.
+           MOVE WS-TRANS-TYPE-CODE TO EXCP-TRANS-TYPE.
+           MOVE WS-AMOUNT TO EXCP-AMOUNT.
+           MOVE ACCT-BALANCE TO EXCP-BALANCE.
+           MOVE ACCT-OVERDRAFT-LIMIT TO EXCP-OVERDRAFT-LIMIT.
+           MOVE WS-REJECT-REASON TO EXCP-REASON.
+           MOVE FUNCTION CURRENT-DATE TO EXCP-TIMESTAMP.
+           WRITE EXCEPTION-RECORD.
+           IF WS-EXCP-STATUS NOT = "00"
+               DISPLAY "Error: unable to write exception file, "
+                   "status " WS-EXCP-STATUS
+               STOP RUN
+           END-IF.
+
+       8000-CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER.
+           CLOSE TRANSACTION-LOG.
+           CLOSE EXCEPTION-FILE.
