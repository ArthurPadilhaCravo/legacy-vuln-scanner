@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VulnBankingBatch.
+       AUTHOR. Arthur Padilha Cravo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TIN-STATUS.
+
+           SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TLOG-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD  TRANS-FILE.
+           COPY TRANIN.
+
+       FD  TRANSACTION-LOG.
+           COPY TRANREC.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCPREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CKPTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-STATUS           PIC XX.
+       01 WS-TIN-STATUS            PIC XX.
+       01 WS-TLOG-STATUS           PIC XX.
+       01 WS-EXCP-STATUS           PIC XX.
+       01 WS-CKPT-STATUS           PIC XX.
+
+       01 WS-EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-FILE          VALUE "Y".
+
+       01 WS-SEQUENCE-NUMBER       PIC 9(9) VALUE ZERO.
+       01 WS-LAST-CHECKPOINT-SEQ   PIC 9(9) VALUE ZERO.
+       01 WS-COUNT-PROCESSED       PIC 9(9) VALUE ZERO.
+       01 WS-COUNT-POSTED          PIC 9(9) VALUE ZERO.
+       01 WS-COUNT-REJECTED        PIC 9(9) VALUE ZERO.
+       01 WS-COUNT-RESTARTED       PIC 9(9) VALUE ZERO.
+       01 WS-TRANS-TYPE-CODE       PIC X(01).
+       01 WS-REJECT-REASON         PIC X(30).
+
+       COPY BANKAMT REPLACING 05 BY 01, BANKAMT-FIELD BY WS-AMOUNT.
+       COPY BANKAMT REPLACING 05 BY 01,
+           BANKAMT-FIELD BY WS-OLD-BALANCE.
+       COPY BANKAMT REPLACING 05 BY 01,
+           BANKAMT-FIELD BY WS-AVAILABLE-CREDIT.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS UNTIL END-OF-FILE
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O ACCOUNT-MASTER.
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "VULNBANKINGBATCH: unable to open account "
+                   "master, status " WS-ACCT-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT TRANS-FILE.
+           IF WS-TIN-STATUS NOT = "00"
+               DISPLAY "VULNBANKINGBATCH: unable to open trans file, "
+                   "status " WS-TIN-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 1100-COUNT-LOG-RECORDS.
+
+           OPEN EXTEND TRANSACTION-LOG.
+           IF WS-TLOG-STATUS = "35"
+               OPEN OUTPUT TRANSACTION-LOG
+               CLOSE TRANSACTION-LOG
+               OPEN EXTEND TRANSACTION-LOG
+           END-IF.
+
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXCP-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+               CLOSE EXCEPTION-FILE
+               OPEN EXTEND EXCEPTION-FILE
+           END-IF.
+
+           PERFORM 1200-READ-CHECKPOINT.
+
+           READ TRANS-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       1100-COUNT-LOG-RECORDS.
+           OPEN INPUT TRANSACTION-LOG.
+           IF WS-TLOG-STATUS = "00"
+               PERFORM UNTIL END-OF-FILE
+                   READ TRANSACTION-LOG
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END ADD 1 TO WS-SEQUENCE-NUMBER
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LOG
+               MOVE "N" TO WS-EOF-SWITCH
+           END-IF.
+
+       1200-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END MOVE ZERO TO WS-LAST-CHECKPOINT-SEQ
+                   NOT AT END
+                       MOVE CKPT-LAST-SEQUENCE TO
+                           WS-LAST-CHECKPOINT-SEQ
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE ZERO TO WS-LAST-CHECKPOINT-SEQ
+           END-IF.
+           IF WS-LAST-CHECKPOINT-SEQ NOT = ZERO
+               DISPLAY "VULNBANKINGBATCH: restarting after sequence "
+                   WS-LAST-CHECKPOINT-SEQ
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           IF TIN-SEQUENCE NOT > WS-LAST-CHECKPOINT-SEQ
+               ADD 1 TO WS-COUNT-RESTARTED
+           ELSE
+               ADD 1 TO WS-COUNT-PROCESSED
+               MOVE TIN-ACCOUNT-NUMBER TO ACCT-NUMBER
+               READ ACCOUNT-MASTER
+                   INVALID KEY
+                       MOVE "ACCOUNT NOT FOUND" TO WS-REJECT-REASON
+                       MOVE ZERO TO ACCT-BALANCE
+                       MOVE ZERO TO ACCT-OVERDRAFT-LIMIT
+                       PERFORM 2900-REJECT-TRANSACTION
+                   NOT INVALID KEY
+                       PERFORM 2100-POST-TRANSACTION
+               END-READ
+           END-IF.
+           PERFORM 2800-CHECKPOINT-POSITION.
+           READ TRANS-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2100-POST-TRANSACTION.
+           IF TIN-AMOUNT NOT > ZERO
+               MOVE "INVALID TRANSACTION AMOUNT" TO WS-REJECT-REASON
+               PERFORM 2900-REJECT-TRANSACTION
+           ELSE
+               IF NOT ACCT-STATUS-ACTIVE
+                   MOVE "ACCOUNT NOT ACTIVE" TO WS-REJECT-REASON
+                   PERFORM 2900-REJECT-TRANSACTION
+               ELSE
+                   EVALUATE TRUE
+                       WHEN TIN-TYPE-WITHDRAWAL
+                           PERFORM 2200-POST-WITHDRAWAL
+                       WHEN TIN-TYPE-DEPOSIT
+                           PERFORM 2300-POST-DEPOSIT
+                       WHEN OTHER
+                           MOVE "INVALID TRANSACTION TYPE" TO
+                               WS-REJECT-REASON
+                           PERFORM 2900-REJECT-TRANSACTION
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+       2200-POST-WITHDRAWAL.
+           MOVE "W" TO WS-TRANS-TYPE-CODE.
+           MOVE TIN-AMOUNT TO WS-AMOUNT.
+           MOVE ACCT-BALANCE TO WS-OLD-BALANCE.
+           COMPUTE WS-AVAILABLE-CREDIT =
+               ACCT-BALANCE + ACCT-OVERDRAFT-LIMIT.
+           IF WS-AMOUNT > WS-AVAILABLE-CREDIT
+               MOVE "INSUFFICIENT BALANCE/OVERDRAFT" TO
+                   WS-REJECT-REASON
+               PERFORM 2900-REJECT-TRANSACTION
+           ELSE
+               COMPUTE ACCT-BALANCE = ACCT-BALANCE - WS-AMOUNT
+               PERFORM 2700-APPLY-POSTING
+           END-IF.
+
+       2300-POST-DEPOSIT.
+           MOVE "D" TO WS-TRANS-TYPE-CODE.
+           MOVE TIN-AMOUNT TO WS-AMOUNT.
+           MOVE ACCT-BALANCE TO WS-OLD-BALANCE.
+           COMPUTE ACCT-BALANCE = ACCT-BALANCE + WS-AMOUNT.
+           PERFORM 2700-APPLY-POSTING.
+
+       2700-APPLY-POSTING.
+      *>  Write the audit-trail entry before committing the balance
+      *>  change to ACCOUNT-MASTER, not after: if the transaction log
+      *>  write fails, 6000-WRITE-TRANS-LOG abends before the master
+      *>  is ever touched, so the checkpoint position (still behind
+      *>  this transaction) is safe to restart from. Logging after the
+      *>  REWRITE would leave a posted-but-unlogged balance change on
+      *>  disk with no checkpoint advance, which a restart would then
+      *>  re-apply on top of the already-updated balance.
+           PERFORM 6000-WRITE-TRANS-LOG.
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "VULNBANKINGBATCH: account master rewrite "
+                       "failed after transaction log entry "
+                       TLOG-SEQUENCE " was already written for "
+                       "account " ACCT-NUMBER
+                           " - manual reconciliation required"
+                   STOP RUN
+               NOT INVALID KEY
+                   ADD 1 TO WS-COUNT-POSTED
+           END-REWRITE.
+
+       2800-CHECKPOINT-POSITION.
+           COMPUTE WS-LAST-CHECKPOINT-SEQ =
+               FUNCTION MAX(TIN-SEQUENCE, WS-LAST-CHECKPOINT-SEQ).
+           MOVE WS-LAST-CHECKPOINT-SEQ TO CKPT-LAST-SEQUENCE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "VULNBANKINGBATCH: unable to open checkpoint "
+                   "file, status " WS-CKPT-STATUS
+               STOP RUN
+           END-IF.
+           WRITE CHECKPOINT-RECORD.
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "VULNBANKINGBATCH: unable to write checkpoint "
+                   "file, status " WS-CKPT-STATUS
+               STOP RUN
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       2900-REJECT-TRANSACTION.
+           ADD 1 TO WS-COUNT-REJECTED.
+           PERFORM 7000-WRITE-EXCEPTION.
+
+       6000-WRITE-TRANS-LOG.
+           ADD 1 TO WS-SEQUENCE-NUMBER.
+           MOVE WS-SEQUENCE-NUMBER TO TLOG-SEQUENCE.
+           MOVE ACCT-NUMBER TO TLOG-ACCOUNT-NUMBER.
+           MOVE WS-TRANS-TYPE-CODE TO TLOG-TRANS-TYPE.
+           MOVE WS-AMOUNT TO TLOG-AMOUNT.
+           MOVE WS-OLD-BALANCE TO TLOG-OLD-BALANCE.
+           MOVE ACCT-BALANCE TO TLOG-NEW-BALANCE.
+           MOVE FUNCTION CURRENT-DATE TO TLOG-TIMESTAMP.
+           WRITE TRANSACTION-LOG-RECORD.
+           IF WS-TLOG-STATUS NOT = "00"
+               DISPLAY "VULNBANKINGBATCH: unable to write transaction "
+                   "log, status " WS-TLOG-STATUS
+               STOP RUN
+           END-IF.
+
+       7000-WRITE-EXCEPTION.
+           MOVE TIN-SEQUENCE TO EXCP-SEQUENCE.
+           MOVE TIN-ACCOUNT-NUMBER TO EXCP-ACCOUNT-NUMBER.
+           MOVE TIN-TRANS-TYPE TO EXCP-TRANS-TYPE.
+           MOVE TIN-AMOUNT TO EXCP-AMOUNT.
+           MOVE ACCT-BALANCE TO EXCP-BALANCE.
+           MOVE ACCT-OVERDRAFT-LIMIT TO EXCP-OVERDRAFT-LIMIT.
+           MOVE WS-REJECT-REASON TO EXCP-REASON.
+           MOVE FUNCTION CURRENT-DATE TO EXCP-TIMESTAMP.
+           WRITE EXCEPTION-RECORD.
+           IF WS-EXCP-STATUS NOT = "00"
+               DISPLAY "VULNBANKINGBATCH: unable to write exception "
+                   "file, status " WS-EXCP-STATUS
+               STOP RUN
+           END-IF.
+
+       3000-FINALIZE.
+           DISPLAY "======================================".
+           DISPLAY "  VulnBankingBatch - Run Summary".
+           DISPLAY "======================================".
+           DISPLAY "  Skipped (already posted): " WS-COUNT-RESTARTED.
+           DISPLAY "  Processed this run:       " WS-COUNT-PROCESSED.
+           DISPLAY "  Posted:                   " WS-COUNT-POSTED.
+           DISPLAY "  Rejected:                 " WS-COUNT-REJECTED.
+           CLOSE ACCOUNT-MASTER.
+           CLOSE TRANS-FILE.
+           CLOSE TRANSACTION-LOG.
+           CLOSE EXCEPTION-FILE.
