@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VulnBankingRecon.
+       AUTHOR. Arthur Padilha Cravo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TLOG-STATUS.
+
+           SELECT RECON-REPORT ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG.
+           COPY TRANREC.
+
+       FD  RECON-REPORT
+           RECORD CONTAINS 96 CHARACTERS.
+       01 RECON-REPORT-LINE           PIC X(96).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-STATUS              PIC XX.
+       01 WS-TLOG-STATUS              PIC XX.
+       01 WS-RPT-STATUS                PIC XX.
+
+       01 WS-EOF-SWITCH               PIC X VALUE "N".
+           88 END-OF-FILE             VALUE "Y".
+
+       01 WS-TABLE-FULL-SWITCH        PIC X VALUE "N".
+           88 TABLE-FULL-WARNED       VALUE "Y".
+
+       01 WS-MAX-ACCOUNTS             PIC 9(4) VALUE 9999.
+       01 WS-ACCOUNT-COUNT            PIC 9(4) VALUE ZERO.
+       01 WS-MISMATCH-COUNT           PIC 9(4) VALUE ZERO.
+       01 WS-ACCOUNT-TABLE.
+           05 ACCOUNT-TABLE-ENTRY OCCURS 9999 TIMES
+               ASCENDING KEY IS AT-ACCOUNT-NUMBER
+               INDEXED BY AT-IDX.
+               10 AT-ACCOUNT-NUMBER    PIC 9(10).
+               COPY BANKAMT REPLACING 05 BY 10,
+                   BANKAMT-FIELD BY AT-OPENING-BALANCE.
+               COPY BANKAMT REPLACING 05 BY 10,
+                   BANKAMT-FIELD BY AT-POSTED-BALANCE.
+               COPY BANKAMT REPLACING 05 BY 10,
+                   BANKAMT-FIELD BY AT-NET-MOVEMENT.
+
+       COPY BANKAMT REPLACING 05 BY 01,
+           BANKAMT-FIELD BY WS-COMPUTED-TOTAL.
+       01 WS-FOUND-SWITCH             PIC X VALUE "N".
+           88 ACCOUNT-FOUND           VALUE "Y".
+
+       01 WS-REPORT-HEADING1.
+           05 FILLER PIC X(80) VALUE
+               "VULNBANKING - END OF DAY RECONCILIATION REPORT".
+       01 WS-REPORT-HEADING2.
+           05 FILLER PIC X(80) VALUE
+               "ACCT NO   OPENING   MOVEMENT  COMPUTED  POSTED  STAT".
+       01 WS-DETAIL-LINE.
+           05 DL-ACCOUNT-NUMBER       PIC Z(9)9.
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 DL-OPENING-BALANCE      PIC -Z(10)9.99.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 DL-NET-MOVEMENT         PIC -Z(10)9.99.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 DL-COMPUTED-TOTAL       PIC -Z(10)9.99.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 DL-POSTED-BALANCE       PIC -Z(10)9.99.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 DL-STATUS               PIC X(15).
+
+       01 WS-TRAILER-LINE.
+           05 FILLER PIC X(20) VALUE "ACCOUNTS RECONCILED:".
+           05 TR-ACCOUNT-COUNT        PIC ZZZ9.
+           05 FILLER PIC X(20) VALUE "  OUT OF BALANCE:".
+           05 TR-MISMATCH-COUNT       PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-LOAD-ACCOUNT-TABLE
+           PERFORM 2000-APPLY-TRANSACTION-LOG
+           PERFORM 3000-PRODUCE-REPORT
+           STOP RUN.
+
+       1000-LOAD-ACCOUNT-TABLE.
+           OPEN INPUT ACCOUNT-MASTER.
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "VULNBANKINGRECON: unable to open account "
+                   "master, status " WS-ACCT-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL END-OF-FILE
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END PERFORM 1100-STORE-ACCOUNT
+               END-READ
+           END-PERFORM.
+           CLOSE ACCOUNT-MASTER.
+           MOVE "N" TO WS-EOF-SWITCH.
+
+       1100-STORE-ACCOUNT.
+           IF WS-ACCOUNT-COUNT NOT < WS-MAX-ACCOUNTS
+               IF NOT TABLE-FULL-WARNED
+                   DISPLAY "VULNBANKINGRECON: account table full at "
+                       WS-MAX-ACCOUNTS " accounts, account "
+                       ACCT-NUMBER " and later accounts skipped"
+                   SET TABLE-FULL-WARNED TO TRUE
+               END-IF
+           ELSE
+               ADD 1 TO WS-ACCOUNT-COUNT
+               MOVE ACCT-NUMBER TO AT-ACCOUNT-NUMBER(WS-ACCOUNT-COUNT)
+               MOVE ACCT-OPENING-BALANCE TO
+                   AT-OPENING-BALANCE(WS-ACCOUNT-COUNT)
+               MOVE ACCT-BALANCE TO
+                   AT-POSTED-BALANCE(WS-ACCOUNT-COUNT)
+               MOVE ZERO TO AT-NET-MOVEMENT(WS-ACCOUNT-COUNT)
+           END-IF.
+
+       2000-APPLY-TRANSACTION-LOG.
+           OPEN INPUT TRANSACTION-LOG.
+           IF WS-TLOG-STATUS = "00"
+               PERFORM UNTIL END-OF-FILE
+                   READ TRANSACTION-LOG
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END PERFORM 2100-POST-MOVEMENT
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LOG
+           END-IF.
+
+       2100-POST-MOVEMENT.
+           MOVE "N" TO WS-FOUND-SWITCH.
+           SEARCH ALL ACCOUNT-TABLE-ENTRY
+               WHEN AT-ACCOUNT-NUMBER(AT-IDX) = TLOG-ACCOUNT-NUMBER
+                   SET ACCOUNT-FOUND TO TRUE
+           END-SEARCH.
+           IF ACCOUNT-FOUND
+               EVALUATE TRUE
+                   WHEN TLOG-TYPE-DEPOSIT OR TLOG-TYPE-INTEREST
+                       ADD TLOG-AMOUNT TO AT-NET-MOVEMENT(AT-IDX)
+                   WHEN TLOG-TYPE-WITHDRAWAL
+                       SUBTRACT TLOG-AMOUNT FROM
+                           AT-NET-MOVEMENT(AT-IDX)
+               END-EVALUATE
+           END-IF.
+
+       3000-PRODUCE-REPORT.
+           OPEN OUTPUT RECON-REPORT.
+           IF WS-RPT-STATUS NOT = "00"
+               DISPLAY "VULNBANKINGRECON: unable to open recon "
+                   "report, status " WS-RPT-STATUS
+               STOP RUN
+           END-IF.
+           MOVE WS-REPORT-HEADING1 TO RECON-REPORT-LINE.
+           PERFORM 3200-WRITE-REPORT-LINE.
+           MOVE WS-REPORT-HEADING2 TO RECON-REPORT-LINE.
+           PERFORM 3200-WRITE-REPORT-LINE.
+
+           PERFORM VARYING AT-IDX FROM 1 BY 1
+                   UNTIL AT-IDX > WS-ACCOUNT-COUNT
+               PERFORM 3100-BUILD-DETAIL-LINE
+           END-PERFORM.
+
+           MOVE WS-TRAILER-LINE TO RECON-REPORT-LINE.
+           PERFORM 3200-WRITE-REPORT-LINE.
+           CLOSE RECON-REPORT.
+
+           DISPLAY "VULNBANKINGRECON: " WS-ACCOUNT-COUNT
+               " accounts reconciled, " WS-MISMATCH-COUNT
+               " out of balance".
+
+       3100-BUILD-DETAIL-LINE.
+           MOVE AT-ACCOUNT-NUMBER(AT-IDX) TO DL-ACCOUNT-NUMBER.
+           MOVE AT-OPENING-BALANCE(AT-IDX) TO DL-OPENING-BALANCE.
+           MOVE AT-NET-MOVEMENT(AT-IDX) TO DL-NET-MOVEMENT.
+           COMPUTE WS-COMPUTED-TOTAL =
+               AT-OPENING-BALANCE(AT-IDX) + AT-NET-MOVEMENT(AT-IDX).
+           MOVE WS-COMPUTED-TOTAL TO DL-COMPUTED-TOTAL.
+           MOVE AT-POSTED-BALANCE(AT-IDX) TO DL-POSTED-BALANCE.
+           IF WS-COMPUTED-TOTAL = AT-POSTED-BALANCE(AT-IDX)
+               MOVE "OK" TO DL-STATUS
+           ELSE
+               MOVE "OUT OF BALANCE" TO DL-STATUS
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF.
+           MOVE WS-DETAIL-LINE TO RECON-REPORT-LINE.
+           PERFORM 3200-WRITE-REPORT-LINE.
+
+       3200-WRITE-REPORT-LINE.
+           WRITE RECON-REPORT-LINE.
+           IF WS-RPT-STATUS NOT = "00"
+               DISPLAY "VULNBANKINGRECON: unable to write recon "
+                   "report, status " WS-RPT-STATUS
+               STOP RUN
+           END-IF.
