@@ -0,0 +1,9 @@
+      *>----------------------------------------------------------------
+      *> CKPTREC - Checkpoint record for the batch posting job. Holds
+      *> the sequence number of the last TRANS-FILE record fully
+      *> processed (posted or rejected), so an abended run can restart
+      *> without re-applying already-posted transactions.
+      *>----------------------------------------------------------------
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-SEQUENCE        PIC 9(9).
+           05 FILLER                    PIC X(41).
