@@ -0,0 +1,25 @@
+      *>----------------------------------------------------------------
+      *> ACCTREC - Account Master record layout, keyed on ACCT-NUMBER.
+      *> Shared by VulnBanking, VulnBankingBatch, VulnBankingRecon and
+      *> VulnBankingInterest so every program agrees on the same
+      *> physical record.
+      *>----------------------------------------------------------------
+       01 ACCOUNT-RECORD.
+           05 ACCT-NUMBER              PIC 9(10).
+           05 ACCT-TYPE                PIC X(01).
+               88 ACCT-TYPE-CHECKING   VALUE "C".
+               88 ACCT-TYPE-SAVINGS    VALUE "S".
+           05 ACCT-STATUS              PIC X(01).
+               88 ACCT-STATUS-ACTIVE   VALUE "A".
+               88 ACCT-STATUS-CLOSED   VALUE "C".
+           COPY BANKAMTP REPLACING BANKAMTP-FIELD BY ACCT-BALANCE.
+           COPY BANKAMTP REPLACING BANKAMTP-FIELD
+               BY ACCT-OPENING-BALANCE.
+           COPY BANKAMTP REPLACING BANKAMTP-FIELD
+               BY ACCT-OVERDRAFT-LIMIT.
+      *>  Annual nominal interest rate expressed as a PERCENT, e.g.
+      *>  005.0000 means 5%. Divide by 100 to get the fraction before
+      *>  applying it to a balance (see VulnBankingInterest 2100-ACCRUE-
+      *>  INTEREST, which further divides by 12 for a monthly credit).
+           05 ACCT-INTEREST-RATE       PIC S9(3)V9(4) COMP-3.
+           05 FILLER                   PIC X(10).
