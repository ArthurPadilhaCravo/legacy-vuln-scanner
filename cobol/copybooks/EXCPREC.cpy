@@ -0,0 +1,15 @@
+      *>----------------------------------------------------------------
+      *> EXCPREC - Exception record for rejected / over-limit
+      *> transaction attempts, written by VulnBanking and
+      *> VulnBankingBatch instead of silently dropping the transaction.
+      *>----------------------------------------------------------------
+       01 EXCEPTION-RECORD.
+           05 EXCP-SEQUENCE             PIC 9(9).
+           05 EXCP-ACCOUNT-NUMBER       PIC 9(10).
+           05 EXCP-TRANS-TYPE           PIC X(01).
+           COPY BANKAMT REPLACING BANKAMT-FIELD BY EXCP-AMOUNT.
+           COPY BANKAMT REPLACING BANKAMT-FIELD BY EXCP-BALANCE.
+           COPY BANKAMT REPLACING BANKAMT-FIELD
+               BY EXCP-OVERDRAFT-LIMIT.
+           05 EXCP-REASON               PIC X(30).
+           05 EXCP-TIMESTAMP            PIC X(21).
