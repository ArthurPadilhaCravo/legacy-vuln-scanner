@@ -0,0 +1,21 @@
+      *>----------------------------------------------------------------
+      *> BANKAMT - shared monetary field layout for the VulnBanking
+      *> family of programs. Signed zoned decimal (DISPLAY), 11 integer
+      *> digits plus 2 decimal digits, so account master, transaction
+      *> log, batch input and report records all agree on the same
+      *> money representation.
+      *>
+      *> DISPLAY rather than COMP-3: ACCOUNT-MASTER is an INDEXED file
+      *> where either usage works, but TRANSACTION-LOG, EXCEPTION-FILE
+      *> and TRANS-FILE are all LINE SEQUENTIAL, and GnuCOBOL's line
+      *> sequential writer rejects any record byte < 0x20 (status 71).
+      *> A COMP-3 field's leading bytes are 0x00-0x09 for ordinary
+      *> zero-padded values, so every real amount/balance would fail
+      *> that check. Zoned decimal's trailing-overpunch sign byte and
+      *> digit bytes are all printable, so it is safe on every file
+      *> organization this copybook is used with.
+      *>
+      *> Usage:
+      *>     COPY BANKAMT REPLACING BANKAMT-FIELD BY ACCT-BALANCE.
+      *>----------------------------------------------------------------
+           05 BANKAMT-FIELD PIC S9(11)V99.
