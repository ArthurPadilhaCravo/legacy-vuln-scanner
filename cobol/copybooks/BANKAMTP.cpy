@@ -0,0 +1,18 @@
+      *>----------------------------------------------------------------
+      *> BANKAMTP - packed-decimal (COMP-3) variant of the BANKAMT
+      *> money-field layout. Same PIC S9(11)V99 digit layout as
+      *> BANKAMT, so every money field in the system still agrees on
+      *> the same number of integer/decimal digits - only the
+      *> physical USAGE differs, and only where that's safe.
+      *>
+      *> Used for ACCOUNT-RECORD's three balance fields: ACCOUNT-MASTER
+      *> is ORGANIZATION INDEXED, which (unlike the LINE SEQUENTIAL
+      *> TRANSACTION-LOG/EXCEPTION-FILE/TRANS-FILE that BANKAMT serves)
+      *> has no restriction on a record's byte values, so the account
+      *> master can use true packed-decimal as request 009 asked for.
+      *> See BANKAMT.cpy for why the LINE SEQUENTIAL files cannot.
+      *>
+      *> Usage:
+      *>     COPY BANKAMTP REPLACING BANKAMTP-FIELD BY ACCT-BALANCE.
+      *>----------------------------------------------------------------
+           05 BANKAMTP-FIELD PIC S9(11)V99 COMP-3.
