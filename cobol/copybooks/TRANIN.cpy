@@ -0,0 +1,14 @@
+      *>----------------------------------------------------------------
+      *> TRANIN - Batch transaction input record (TRANS-FILE). One
+      *> record per deposit/withdrawal to post against ACCOUNT-MASTER.
+      *> TIN-SEQUENCE is the checkpoint/restart position for the batch
+      *> posting job.
+      *>----------------------------------------------------------------
+       01 TRANS-INPUT-RECORD.
+           05 TIN-SEQUENCE              PIC 9(9).
+           05 TIN-ACCOUNT-NUMBER        PIC 9(10).
+           05 TIN-TRANS-TYPE            PIC X(01).
+               88 TIN-TYPE-DEPOSIT      VALUE "D".
+               88 TIN-TYPE-WITHDRAWAL   VALUE "W".
+           COPY BANKAMT REPLACING BANKAMT-FIELD BY TIN-AMOUNT.
+           05 FILLER                    PIC X(17).
