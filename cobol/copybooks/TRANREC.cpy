@@ -0,0 +1,16 @@
+      *>----------------------------------------------------------------
+      *> TRANREC - Transaction log / audit trail record. One record is
+      *> appended for every accepted deposit, withdrawal or interest
+      *> credit posted against the ACCOUNT-MASTER.
+      *>----------------------------------------------------------------
+       01 TRANSACTION-LOG-RECORD.
+           05 TLOG-SEQUENCE             PIC 9(9).
+           05 TLOG-ACCOUNT-NUMBER       PIC 9(10).
+           05 TLOG-TRANS-TYPE           PIC X(01).
+               88 TLOG-TYPE-DEPOSIT     VALUE "D".
+               88 TLOG-TYPE-WITHDRAWAL  VALUE "W".
+               88 TLOG-TYPE-INTEREST    VALUE "I".
+           COPY BANKAMT REPLACING BANKAMT-FIELD BY TLOG-AMOUNT.
+           COPY BANKAMT REPLACING BANKAMT-FIELD BY TLOG-OLD-BALANCE.
+           COPY BANKAMT REPLACING BANKAMT-FIELD BY TLOG-NEW-BALANCE.
+           05 TLOG-TIMESTAMP            PIC X(21).
