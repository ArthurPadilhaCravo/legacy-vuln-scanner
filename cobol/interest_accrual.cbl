@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VulnBankingInterest.
+       AUTHOR. Arthur Padilha Cravo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT TRANSACTION-LOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+           COPY ACCTREC.
+
+       FD  TRANSACTION-LOG.
+           COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-STATUS           PIC XX.
+       01 WS-TLOG-STATUS           PIC XX.
+
+       01 WS-EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-FILE          VALUE "Y".
+
+       01 WS-SEQUENCE-NUMBER       PIC 9(9) VALUE ZERO.
+       01 WS-ACCOUNTS-CREDITED     PIC 9(9) VALUE ZERO.
+       01 WS-ACCOUNTS-EXAMINED     PIC 9(9) VALUE ZERO.
+
+       COPY BANKAMT REPLACING 05 BY 01, BANKAMT-FIELD BY WS-INTEREST.
+       COPY BANKAMT REPLACING 05 BY 01,
+           BANKAMT-FIELD BY WS-OLD-BALANCE.
+       COPY BANKAMT REPLACING 05 BY 01,
+           BANKAMT-FIELD BY WS-TOTAL-INTEREST.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCRUE-ACCOUNTS UNTIL END-OF-FILE
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-TOTAL-INTEREST.
+           OPEN I-O ACCOUNT-MASTER.
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "VULNBANKINGINTEREST: unable to open account "
+                   "master, status " WS-ACCT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 1100-COUNT-LOG-RECORDS.
+
+           OPEN EXTEND TRANSACTION-LOG.
+           IF WS-TLOG-STATUS = "35"
+               OPEN OUTPUT TRANSACTION-LOG
+               CLOSE TRANSACTION-LOG
+               OPEN EXTEND TRANSACTION-LOG
+           END-IF.
+
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       1100-COUNT-LOG-RECORDS.
+           OPEN INPUT TRANSACTION-LOG.
+           IF WS-TLOG-STATUS = "00"
+               PERFORM UNTIL END-OF-FILE
+                   READ TRANSACTION-LOG
+                       AT END SET END-OF-FILE TO TRUE
+                       NOT AT END ADD 1 TO WS-SEQUENCE-NUMBER
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LOG
+               MOVE "N" TO WS-EOF-SWITCH
+           END-IF.
+
+       2000-ACCRUE-ACCOUNTS.
+           ADD 1 TO WS-ACCOUNTS-EXAMINED.
+           IF ACCT-TYPE-SAVINGS AND ACCT-STATUS-ACTIVE
+               PERFORM 2100-ACCRUE-INTEREST
+           END-IF.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       2100-ACCRUE-INTEREST.
+      *>  No parens around the rate conversion: GnuCOBOL evaluates a
+      *>  parenthesized sub-expression into an intermediate result
+      *>  sized to the sub-expression's own operands (ACCT-INTEREST-
+      *>  RATE's 4 decimal places) before multiplying by ACCT-BALANCE,
+      *>  truncating precision the final amount needs. Chaining the
+      *>  multiply/divides left-to-right keeps full intermediate
+      *>  precision through to the ROUNDED result.
+           COMPUTE WS-INTEREST ROUNDED =
+               ACCT-BALANCE * ACCT-INTEREST-RATE / 100 / 12.
+           IF WS-INTEREST > ZERO
+               MOVE ACCT-BALANCE TO WS-OLD-BALANCE
+               ADD WS-INTEREST TO ACCT-BALANCE
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "Error: unable to post interest for "
+                           "account " ACCT-NUMBER
+                   NOT INVALID KEY
+                       PERFORM 6000-WRITE-TRANS-LOG
+                       ADD 1 TO WS-ACCOUNTS-CREDITED
+                       ADD WS-INTEREST TO WS-TOTAL-INTEREST
+               END-REWRITE
+           END-IF.
+
+       6000-WRITE-TRANS-LOG.
+           ADD 1 TO WS-SEQUENCE-NUMBER.
+           MOVE WS-SEQUENCE-NUMBER TO TLOG-SEQUENCE.
+           MOVE ACCT-NUMBER TO TLOG-ACCOUNT-NUMBER.
+           MOVE "I" TO TLOG-TRANS-TYPE.
+           MOVE WS-INTEREST TO TLOG-AMOUNT.
+           MOVE WS-OLD-BALANCE TO TLOG-OLD-BALANCE.
+           MOVE ACCT-BALANCE TO TLOG-NEW-BALANCE.
+           MOVE FUNCTION CURRENT-DATE TO TLOG-TIMESTAMP.
+           WRITE TRANSACTION-LOG-RECORD.
+           IF WS-TLOG-STATUS NOT = "00"
+               DISPLAY "VULNBANKINGINTEREST: unable to write "
+                   "transaction log, status " WS-TLOG-STATUS
+               STOP RUN
+           END-IF.
+
+       3000-FINALIZE.
+           DISPLAY "======================================".
+           DISPLAY "  VulnBankingInterest - Month-End Run".
+           DISPLAY "======================================".
+           DISPLAY "  Accounts examined: " WS-ACCOUNTS-EXAMINED.
+           DISPLAY "  Accounts credited: " WS-ACCOUNTS-CREDITED.
+           DISPLAY "  Total interest posted: " WS-TOTAL-INTEREST.
+           CLOSE ACCOUNT-MASTER.
+           CLOSE TRANSACTION-LOG.
